@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPCLI.
+      ******************************************************************
+      * Author: LEONARDO OLIVEIRA
+      * Date:
+      * Purpose: CARGA EM LOTE DE CLIENTES A PARTIR DE ARQUIVO EXTERNO
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE ASSIGN TO "C:\PROJETO_COBOL\CLIENTE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS CLIENTE-STATUS
+               RECORD KEY IS CLIENTE-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME
+                   WITH DUPLICATES.
+
+           SELECT ENTRADA ASSIGN TO "C:\PROJETO_COBOL\ENTRADA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ENTRADA-STATUS.
+
+           SELECT RELATO ASSIGN TO "C:\PROJETO_COBOL\IMPORTA.TXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RELATO-STATUS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTE.
+       01 CLIENTES-REG.
+           05 CLIENTE-CHAVE.
+               10 CLIENTES-FONE        PIC 9(09).
+           05 CLIENTES-NOME            PIC X(30).
+           05 CLIENTES-EMAIL           PIC X(40).
+           05 CLIENTES-STATUS-REG      PIC X(01).
+               88 CLIENTE-ATIVO        VALUE "A".
+               88 CLIENTE-INATIVO      VALUE "I".
+
+       FD ENTRADA.
+       01 ENTRADA-REG.
+           05 ENTRADA-FONE             PIC 9(09).
+           05 ENTRADA-NOME             PIC X(30).
+           05 ENTRADA-EMAIL            PIC X(40).
+
+       FD RELATO.
+       01 RELATO-REG.
+           05 RELATO-DADOS PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 CLIENTE-STATUS               PIC X(02).
+       77 ENTRADA-STATUS               PIC 9(02).
+       77 RELATO-STATUS                PIC X(02).
+
+       77 WS-EOF                       PIC X(01) VALUE "N".
+           88 FIM-ARQUIVO              VALUE "S".
+
+       77 WS-QTDLIDOS                  PIC 9(05) VALUE 0.
+       77 WS-QTDCARGA                  PIC 9(05) VALUE 0.
+       77 WS-QTDDUPLIC                 PIC 9(05) VALUE 0.
+       77 WS-QTDREJEIT                 PIC 9(05) VALUE 0.
+       77 WS-QTDINVALIDO               PIC 9(05) VALUE 0.
+       77 WS-MOTIVO-REJEICAO           PIC X(20) VALUE SPACES.
+
+       77 WS-CAMPO-OK                  PIC X(01) VALUE "S".
+           88 CAMPO-OK                 VALUE "S".
+           88 CAMPO-INVALIDO           VALUE "N".
+       77 WS-DDD                       PIC 9(02).
+       77 WS-ARROBA-CONT               PIC 9(02) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR UNTIL FIM-ARQUIVO.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           OPEN I-O CLIENTE
+               IF CLIENTE-STATUS = "35" THEN
+                   OPEN OUTPUT CLIENTE
+                   CLOSE CLIENTE
+                   OPEN I-O CLIENTE
+               END-IF.
+           OPEN INPUT ENTRADA.
+           OPEN OUTPUT RELATO.
+
+           MOVE "RELATORIO DE IMPORTACAO DE CLIENTES" TO RELATO-REG.
+           WRITE RELATO-REG.
+           MOVE "============================================="
+               TO RELATO-REG.
+           WRITE RELATO-REG.
+
+           PERFORM 1100-LER-ENTRADA.
+
+       1100-LER-ENTRADA.
+           READ ENTRADA
+               AT END
+                   MOVE "S" TO WS-EOF
+           END-READ.
+
+       2000-PROCESSAR.
+           ADD 1 TO WS-QTDLIDOS.
+           MOVE ENTRADA-FONE TO CLIENTES-FONE.
+           MOVE ENTRADA-NOME TO CLIENTES-NOME.
+           MOVE ENTRADA-EMAIL TO CLIENTES-EMAIL.
+           SET CLIENTE-ATIVO TO TRUE.
+           PERFORM 2050-VALIDA-CAMPOS.
+           IF CAMPO-INVALIDO
+               ADD 1 TO WS-QTDINVALIDO
+               PERFORM 2200-GRAVA-INVALIDO
+           ELSE
+               WRITE CLIENTES-REG
+                   INVALID KEY
+                       PERFORM 2100-GRAVA-REJEITADO
+                   NOT INVALID KEY
+                       ADD 1 TO WS-QTDCARGA
+               END-WRITE
+           END-IF.
+           PERFORM 1100-LER-ENTRADA.
+
+       2050-VALIDA-CAMPOS.
+           MOVE "S" TO WS-CAMPO-OK.
+           IF CLIENTES-FONE EQUAL ZEROS
+               MOVE "N" TO WS-CAMPO-OK
+               MOVE "TELEFONE ZERADO" TO WS-MOTIVO-REJEICAO
+           END-IF.
+           IF CAMPO-OK
+               MOVE CLIENTES-FONE(1:2) TO WS-DDD
+               IF WS-DDD EQUAL ZEROS
+                   MOVE "N" TO WS-CAMPO-OK
+                   MOVE "DDD INVALIDO" TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+           IF CAMPO-OK
+               IF CLIENTES-EMAIL EQUAL SPACES
+                   MOVE "N" TO WS-CAMPO-OK
+                   MOVE "EMAIL EM BRANCO" TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+           IF CAMPO-OK
+               MOVE 0 TO WS-ARROBA-CONT
+               INSPECT CLIENTES-EMAIL TALLYING WS-ARROBA-CONT
+                   FOR ALL "@"
+               IF WS-ARROBA-CONT EQUAL 0
+                   MOVE "N" TO WS-CAMPO-OK
+                   MOVE "EMAIL SEM ARROBA" TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+
+       2100-GRAVA-REJEITADO.
+           EVALUATE CLIENTE-STATUS
+               WHEN "22"
+                   ADD 1 TO WS-QTDDUPLIC
+                   MOVE "DUPLICADO" TO WS-MOTIVO-REJEICAO
+               WHEN "24"
+                   ADD 1 TO WS-QTDREJEIT
+                   MOVE "ARQUIVO CHEIO" TO WS-MOTIVO-REJEICAO
+               WHEN OTHER
+                   ADD 1 TO WS-QTDREJEIT
+                   MOVE "ERRO DE E/S" TO WS-MOTIVO-REJEICAO
+           END-EVALUATE.
+           MOVE SPACES TO RELATO-REG.
+           MOVE WS-MOTIVO-REJEICAO TO RELATO-DADOS(1:20).
+           MOVE "FONE " TO RELATO-DADOS(21:05).
+           MOVE CLIENTES-FONE TO RELATO-DADOS(26:09).
+           MOVE "NOME " TO RELATO-DADOS(36:05).
+           MOVE CLIENTES-NOME TO RELATO-DADOS(41:30).
+           WRITE RELATO-REG.
+
+       2200-GRAVA-INVALIDO.
+           MOVE SPACES TO RELATO-REG.
+           MOVE WS-MOTIVO-REJEICAO TO RELATO-DADOS(1:20).
+           MOVE "FONE " TO RELATO-DADOS(21:05).
+           MOVE CLIENTES-FONE TO RELATO-DADOS(26:09).
+           MOVE "NOME " TO RELATO-DADOS(36:05).
+           MOVE CLIENTES-NOME TO RELATO-DADOS(41:30).
+           WRITE RELATO-REG.
+
+       3000-FINALIZAR.
+           MOVE SPACES TO RELATO-REG.
+           WRITE RELATO-REG.
+           MOVE "TOTAL DE REGISTROS LIDOS     " TO RELATO-DADOS(1:29).
+           MOVE WS-QTDLIDOS TO RELATO-DADOS(30:05).
+           WRITE RELATO-REG.
+           MOVE "TOTAL DE REGISTROS CARREGADOS" TO RELATO-DADOS(1:29).
+           MOVE WS-QTDCARGA TO RELATO-DADOS(30:05).
+           WRITE RELATO-REG.
+           MOVE "TOTAL DE REGISTROS DUPLICADOS" TO RELATO-DADOS(1:29).
+           MOVE WS-QTDDUPLIC TO RELATO-DADOS(30:05).
+           WRITE RELATO-REG.
+           MOVE "TOTAL DE REGISTROS REJEITADOS" TO RELATO-DADOS(1:29).
+           MOVE WS-QTDREJEIT TO RELATO-DADOS(30:05).
+           WRITE RELATO-REG.
+           MOVE "TOTAL DE REGISTROS INVALIDOS " TO RELATO-DADOS(1:29).
+           MOVE WS-QTDINVALIDO TO RELATO-DADOS(30:05).
+           WRITE RELATO-REG.
+
+           CLOSE CLIENTE.
+           CLOSE ENTRADA.
+           CLOSE RELATO.
+
+       END PROGRAM IMPCLI.
