@@ -13,12 +13,25 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                FILE STATUS IS CLIENTE-STATUS
-               RECORD KEY IS CLIENTE-CHAVE.
+               RECORD KEY IS CLIENTE-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME
+                   WITH DUPLICATES.
 
            SELECT RELATO ASSIGN TO "C:\PROJETO_COBOL\RELATO.TXT"
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RELATO-STATUS.
 
+           SELECT RELATOCSV ASSIGN TO "C:\PROJETO_COBOL\RELATO.CSV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RELATOCSV-STATUS.
 
+           SELECT CLIENTE-LOG ASSIGN TO "C:\PROJETO_COBOL\CLILOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+
+           SELECT CHECKPT ASSIGN TO "C:\PROJETO_COBOL\CKPOINT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
 
 
 
@@ -30,12 +43,42 @@
                10 CLIENTES-FONE        PIC 9(09).
            05 CLIENTES-NOME            PIC X(30).
            05 CLIENTES-EMAIL           PIC X(40).
+           05 CLIENTES-STATUS-REG      PIC X(01).
+               88 CLIENTE-ATIVO        VALUE "A".
+               88 CLIENTE-INATIVO      VALUE "I".
 
        FD RELATO.
        01 RELATO-REG.
-           05 RELATO-DADOS PIC X(79).
+           05 RELATO-DADOS PIC X(80).
+
+       FD RELATOCSV.
+       01 RELATOCSV-REG.
+           05 RELATOCSV-DADOS PIC X(120).
 
+       FD CLIENTE-LOG.
+       01 LOG-REG.
+           05 LOG-FONE                 PIC 9(09).
+           05 LOG-OPERACAO             PIC X(10).
+           05 LOG-NOME-ANTES           PIC X(30).
+           05 LOG-EMAIL-ANTES          PIC X(40).
+           05 LOG-NOME-DEPOIS          PIC X(30).
+           05 LOG-EMAIL-DEPOIS         PIC X(40).
+           05 LOG-DATA                 PIC 9(08).
+           05 LOG-HORA                 PIC 9(08).
 
+       FD CHECKPT.
+       01 CKPT-REG.
+           05 CKPT-FONE                PIC 9(09).
+           05 CKPT-QTDREG               PIC 9(05).
+           05 CKPT-QTDATIVOS            PIC 9(05).
+           05 CKPT-QTDINATIVOS          PIC 9(05).
+           05 CKPT-PAGINA                PIC 9(03).
+           05 CKPT-FILTRO-TIPO           PIC X(01).
+           05 CKPT-FONE-INI              PIC 9(09).
+           05 CKPT-FONE-FIM              PIC 9(09).
+           05 CKPT-NOME-INI              PIC X(30).
+           05 CKPT-TAM-NOME-INI          PIC 9(02).
+           05 CKPT-NOME-ULTIMO           PIC X(30).
 
        WORKING-STORAGE SECTION.
 
@@ -43,11 +86,73 @@
        77 WS-MODULO                    PIC X(25).
        77 WS-TECLA                     PIC X(01).
 
-       77 CLIENTE-STATUS               PIC 9(02).
-       77 WS-MSG-ERRO                  PIC X(30).
+       77 CLIENTE-STATUS               PIC X(02).
+       77 LOG-STATUS                   PIC X(02).
+       77 RELATO-STATUS                PIC X(02).
+       77 RELATOCSV-STATUS             PIC X(02).
+       77 CKPT-STATUS                  PIC X(02).
+       77 WS-MSG-ERRO                  PIC X(40).
        77 WS-CONTADOR                  PIC 9(02) VALUE 0.
        77 WS-QTDREGISTROS              PIC 9(05) VALUE 0.
 
+       77 WS-LOG-OPERACAO              PIC X(10).
+       77 WS-NOME-ANTES                PIC X(30).
+       77 WS-EMAIL-ANTES               PIC X(40).
+
+       77 WS-CAMPO-OK                   PIC X(01).
+           88 CAMPO-OK                  VALUE "S".
+           88 CAMPO-INVALIDO            VALUE "N".
+       77 WS-DDD                        PIC 9(02).
+       77 WS-ARROBA-CONT                PIC 9(02) VALUE 0.
+
+       77 WS-NOME-BUSCA                 PIC X(30).
+       77 WS-TAM-BUSCA                  PIC 9(02) VALUE 0.
+       77 WS-ACHOU                      PIC 9(01) VALUE 0.
+
+       77 WS-FILTRO-TIPO                PIC X(01) VALUE "3".
+       77 WS-FONE-INI                   PIC 9(09) VALUE 0.
+       77 WS-FONE-FIM                   PIC 9(09) VALUE 999999999.
+       77 WS-NOME-INI                   PIC X(30) VALUE SPACES.
+       77 WS-TAM-NOME-INI               PIC 9(02) VALUE 0.
+
+       77 WS-REG-OK                     PIC X(01).
+           88 REG-NO-FILTRO             VALUE "S".
+           88 REG-FORA-FILTRO           VALUE "N".
+       77 WS-CONTINUA-LEITURA           PIC X(01).
+           88 CONTINUA-LEITURA          VALUE "S".
+           88 PARA-LEITURA              VALUE "N".
+       77 WS-ERRO-LEITURA               PIC X(01) VALUE "N".
+           88 ERRO-LEITURA              VALUE "S".
+
+       77 WS-PAGINA                     PIC 9(03) VALUE 0.
+       77 WS-LINHAS-PAGINA              PIC 9(02) VALUE 0.
+
+       77 WS-QTDATIVOS                  PIC 9(05) VALUE 0.
+       77 WS-QTDINATIVOS                PIC 9(05) VALUE 0.
+
+       77 WS-VIRGULA-CONT               PIC 9(02) VALUE 0.
+
+       77 WS-FIM-RELATO                 PIC X(01) VALUE "N".
+           88 FIM-RELATO                VALUE "S".
+       77 WS-QTD-RELATO                 PIC 9(05) VALUE 0.
+       77 WS-QTD-RECONTAGEM             PIC 9(05) VALUE 0.
+       77 WS-ACHOU-CONTROLE             PIC 9(01) VALUE 0.
+           88 ACHOU-CONTROLE            VALUE 1.
+
+       77 WS-TEM-CHECKPOINT             PIC X(01) VALUE "N".
+           88 TEM-CHECKPOINT            VALUE "S".
+       77 WS-CKPT-FONE                  PIC 9(09) VALUE 0.
+       77 WS-CKPT-PAGINA                PIC 9(03) VALUE 0.
+       77 WS-CKPT-NOME-ULTIMO           PIC X(30) VALUE SPACES.
+       77 WS-CONTADOR-CKPT              PIC 9(03) VALUE 0.
+
+       77 WS-TAM-NOME-CSV               PIC 9(02) VALUE 0.
+       77 WS-TAM-EMAIL-CSV              PIC 9(02) VALUE 0.
+
+       77 WS-FILTRO-RELATO              PIC X(01) VALUE "3".
+
+       77 WS-RELATOCSV-ERRO             PIC X(01) VALUE "N".
+
        SCREEN SECTION.
        01 TELA.
            05 LIMPA-TELA.
@@ -67,9 +172,12 @@
            05 LINE 10 COLUMN 20 VALUE "4 - EXCLUIR".
            05 LINE 11 COLUMN 20 VALUE "5 - RELATORIO EM TELA".
            05 LINE 12 COLUMN 20 VALUE "6 - RELATORIO EM DISCO".
-           05 LINE 13 COLUMN 20 VALUE "X - SAIDA".
-           05 LINE 14 COLUMN 20 VALUE "ESCOLHA: ".
-           05 LINE 14 COLUMN 28 USING  WS-OPCAO.
+           05 LINE 13 COLUMN 20 VALUE "7 - CONSULTAR POR NOME".
+           05 LINE 14 COLUMN 20 VALUE "8 - REATIVAR".
+           05 LINE 15 COLUMN 20 VALUE "9 - CONFERENCIA DIARIA".
+           05 LINE 16 COLUMN 20 VALUE "X - SAIDA".
+           05 LINE 17 COLUMN 20 VALUE "ESCOLHA: ".
+           05 LINE 17 COLUMN 28 USING  WS-OPCAO.
 
        01 TELA-REGISTRO.
            05 CHAVE FOREGROUND-COLOR 2.
@@ -78,16 +186,35 @@
                    BLANK WHEN ZEROS.
            05 SS-DADOS.
                10 LINE 11 COLUMN 10 VALUE "NOME:   ".
-               10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-FONE.
+               10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
                10 LINE 12 COLUMN 10 VALUE "EMAIL:   ".
                10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
 
+       01 TELA-BUSCA-NOME.
+           05 LINE 10 COLUMN 10 VALUE "NOME (BUSCA PARCIAL)".
+           05 COLUMN PLUS 2 PIC X(30) USING WS-NOME-BUSCA.
+
+       01 TELA-FILTRO.
+           05 LINE 10 COLUMN 10 VALUE
+               "1-FAIXA DE TELEFONE  2-INICIO DO NOME  3-TODOS".
+           05 LINE 11 COLUMN 10 VALUE "OPCAO: ".
+           05 COLUMN PLUS 2 PIC X(01) USING WS-FILTRO-TIPO.
+
+       01 TELA-FAIXA-FONE.
+           05 LINE 12 COLUMN 10 VALUE "TELEFONE INICIAL:".
+           05 COLUMN PLUS 2 PIC 9(09) USING WS-FONE-INI.
+           05 LINE 13 COLUMN 10 VALUE "TELEFONE FINAL:  ".
+           05 COLUMN PLUS 2 PIC 9(09) USING WS-FONE-FIM.
+
+       01 TELA-NOME-INICIAL.
+           05 LINE 12 COLUMN 10 VALUE "LETRAS INICIAIS DO NOME:".
+           05 COLUMN PLUS 2 PIC X(30) USING WS-NOME-INI.
 
        01 MOSTRA-ERRO.
            02 MSG-ERRO.
                10 LINE 16 COLUMN 01 ERASE EOL
                                     BACKGROUND-COLOR 3.
-               10 LINE 16 COLUMN 10 PIC X(30)
+               10 LINE 16 COLUMN 10 PIC X(40)
                                     BACKGROUND-COLOR 3
                                     FROM WS-MSG-ERRO.
                10 COLUMN PLUS 2 PIC X(01)
@@ -103,11 +230,17 @@
 
        1000-INICIAR.
            OPEN I-O CLIENTE
-               IF CLIENTE-STATUS = 35 THEN
+               IF CLIENTE-STATUS = "35" THEN
                    OPEN OUTPUT CLIENTE
                    CLOSE CLIENTE
                    OPEN I-O CLIENTE
                END-IF.
+           OPEN EXTEND CLIENTE-LOG
+               IF LOG-STATUS = "35" THEN
+                   OPEN OUTPUT CLIENTE-LOG
+                   CLOSE CLIENTE-LOG
+                   OPEN EXTEND CLIENTE-LOG
+               END-IF.
        1100-MONTATELA.
            MOVE 0 TO WS-QTDREGISTROS.
            DISPLAY TELA.
@@ -128,6 +261,12 @@
                PERFORM 9000-RELATORIOTELA
                WHEN 6
                PERFORM 9100-RELATORIODISCO
+               WHEN 7
+               PERFORM 6500-CONSULTAR-POR-NOME
+               WHEN 8
+               PERFORM 8500-REATIVAR
+               WHEN 9
+               PERFORM 9700-CONFERENCIA-DIARIA
                WHEN OTHER
                    IF WS-OPCAO NOT EQUAL 'X'
                        DISPLAY "ENTRE COM UMA OPACAO VALIDA!" AT 1620
@@ -140,22 +279,64 @@
 
        3000-FINALIZAR.
            CLOSE CLIENTE
+           CLOSE CLIENTE-LOG
             STOP RUN.
 
        5000-INCLUIR.
            MOVE "MODULO - INCLUSAO" TO WS-MODULO.
            DISPLAY TELA.
            ACCEPT TELA-REGISTRO.
+           PERFORM 5100-VALIDA-CAMPOS.
+           IF CAMPO-INVALIDO
+               ACCEPT MOSTRA-ERRO
+               ACCEPT WS-TECLA
+           ELSE
+               SET CLIENTE-ATIVO TO TRUE
                WRITE CLIENTES-REG
                    INVALID KEY
-                   MOVE "JA EXISTE" TO WS-MSG-ERRO
+                   PERFORM 9600-TRATA-STATUS-CLIENTE
                    ACCEPT MOSTRA-ERRO
                    ACCEPT WS-TECLA
-                END-WRITE.
+                NOT INVALID KEY
+                   MOVE SPACES TO WS-NOME-ANTES
+                   MOVE SPACES TO WS-EMAIL-ANTES
+                   MOVE "INCLUSAO" TO WS-LOG-OPERACAO
+                   PERFORM 9500-GRAVA-LOG
+                END-WRITE
+           END-IF.
 
            ACCEPT MENU.
            ACCEPT WS-TECLA AT 1620.
 
+       5100-VALIDA-CAMPOS.
+           MOVE "S" TO WS-CAMPO-OK.
+           IF CLIENTES-FONE EQUAL ZEROS
+               MOVE "N" TO WS-CAMPO-OK
+               MOVE "TELEFONE ZERADO" TO WS-MSG-ERRO
+           END-IF.
+           IF CAMPO-OK
+               MOVE CLIENTES-FONE(1:2) TO WS-DDD
+               IF WS-DDD EQUAL ZEROS
+                   MOVE "N" TO WS-CAMPO-OK
+                   MOVE "DDD INVALIDO" TO WS-MSG-ERRO
+               END-IF
+           END-IF.
+           IF CAMPO-OK
+               IF CLIENTES-EMAIL EQUAL SPACES
+                   MOVE "N" TO WS-CAMPO-OK
+                   MOVE "EMAIL EM BRANCO" TO WS-MSG-ERRO
+               END-IF
+           END-IF.
+           IF CAMPO-OK
+               MOVE 0 TO WS-ARROBA-CONT
+               INSPECT CLIENTES-EMAIL TALLYING WS-ARROBA-CONT
+                   FOR ALL "@"
+               IF WS-ARROBA-CONT EQUAL 0
+                   MOVE "N" TO WS-CAMPO-OK
+                   MOVE "EMAIL SEM ARROBA" TO WS-MSG-ERRO
+               END-IF
+           END-IF.
+
        6000-CONSULTAR.
            MOVE "MODULO - CONSULTA" TO WS-MODULO.
            DISPLAY TELA.
@@ -163,30 +344,90 @@
            ACCEPT CHAVE.
                READ CLIENTE
                    INVALID KEY
-                       MOVE "NAO ENCONTRADO" TO WS-MSG-ERRO
+                       PERFORM 9600-TRATA-STATUS-CLIENTE
                    NOT INVALID KEY
                    MOVE "-- ENCONTRADO --" TO WS-MSG-ERRO
                        DISPLAY SS-DADOS
                END-READ.
                ACCEPT MOSTRA-ERRO.
+
+       6500-CONSULTAR-POR-NOME.
+           MOVE "MODULO - CONSULTA NOME" TO WS-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-BUSCA-NOME.
+           MOVE SPACES TO WS-NOME-BUSCA.
+           ACCEPT TELA-BUSCA-NOME.
+           PERFORM VARYING WS-TAM-BUSCA FROM 30 BY -1
+               UNTIL WS-TAM-BUSCA EQUAL 0
+                  OR WS-NOME-BUSCA(WS-TAM-BUSCA:1) NOT EQUAL SPACE
+           END-PERFORM.
+           IF WS-TAM-BUSCA EQUAL 0
+               MOVE "DIGITE UM NOME PARA BUSCAR" TO WS-MSG-ERRO
+               ACCEPT MOSTRA-ERRO
+           ELSE
+               MOVE 0 TO WS-ACHOU
+               MOVE "N" TO WS-ERRO-LEITURA
+               MOVE WS-NOME-BUSCA TO CLIENTES-NOME
+               START CLIENTE KEY IS GREATER THAN OR EQUAL CLIENTES-NOME
+                   INVALID KEY
+                       PERFORM 9600-TRATA-STATUS-CLIENTE
+                   NOT INVALID KEY
+                       DISPLAY "   CLIENTES ENCONTRADOS   "
+                       DISPLAY "=========================="
+                       READ CLIENTE NEXT
+                       IF CLIENTE-STATUS NOT EQUAL "00" AND
+                          CLIENTE-STATUS NOT EQUAL "10"
+                           PERFORM 9600-TRATA-STATUS-CLIENTE
+                           MOVE "S" TO WS-ERRO-LEITURA
+                       END-IF
+                       PERFORM UNTIL CLIENTE-STATUS EQUAL "10"
+                          OR ERRO-LEITURA
+                          OR CLIENTES-NOME(1:WS-TAM-BUSCA) NOT EQUAL
+                             WS-NOME-BUSCA(1:WS-TAM-BUSCA)
+                           MOVE 1 TO WS-ACHOU
+                           DISPLAY CLIENTES-FONE " "
+                                CLIENTES-NOME " "
+                                CLIENTES-EMAIL
+                           READ CLIENTE NEXT
+                           IF CLIENTE-STATUS NOT EQUAL "00" AND
+                              CLIENTE-STATUS NOT EQUAL "10"
+                               PERFORM 9600-TRATA-STATUS-CLIENTE
+                               MOVE "S" TO WS-ERRO-LEITURA
+                           END-IF
+                       END-PERFORM
+                       IF NOT ERRO-LEITURA
+                           IF WS-ACHOU EQUAL 0
+                               MOVE "NAO ENCONTRADO" TO WS-MSG-ERRO
+                           ELSE
+                               MOVE "FIM DA BUSCA" TO WS-MSG-ERRO
+                           END-IF
+                       END-IF
+               END-START
+               ACCEPT MOSTRA-ERRO
+           END-IF.
+
        7000-ALTERAR.
            MOVE "MODULO - ALTERAR" TO WS-MODULO.
            DISPLAY TELA.
            DISPLAY TELA-REGISTRO.
            ACCEPT CHAVE.
                READ CLIENTE
-               IF CLIENTE-STATUS = 0
+               IF CLIENTE-STATUS = "00"
+                   MOVE CLIENTES-NOME TO WS-NOME-ANTES
+                   MOVE CLIENTES-EMAIL TO WS-EMAIL-ANTES
                    ACCEPT SS-DADOS
                    REWRITE CLIENTES-REG
-                   IF CLIENTE-STATUS = 0
+                   IF CLIENTE-STATUS = "00"
                        MOVE "REGISTRO ALTERADO" TO WS-MSG-ERRO
                        ACCEPT MOSTRA-ERRO
+                       MOVE "ALTERACAO" TO WS-LOG-OPERACAO
+                       PERFORM 9500-GRAVA-LOG
                    ELSE
-                       MOVE "REGISTRO NAO ALTERADO" TO WS-MSG-ERRO
+                       PERFORM 9600-TRATA-STATUS-CLIENTE
                        ACCEPT MOSTRA-ERRO
                    END-IF
                ELSE
-                   MOVE "REGISTRO NAO ENCONTRADO" TO WS-MSG-ERRO
+                   PERFORM 9600-TRATA-STATUS-CLIENTE
                    ACCEPT MOSTRA-ERRO
                END-IF.
 
@@ -201,82 +442,617 @@
            ACCEPT CHAVE.
                READ CLIENTE
                INVALID KEY
-               MOVE "NAO ENCONTRADO" TO WS-MSG-ERRO
+               PERFORM 9600-TRATA-STATUS-CLIENTE
                NOT INVALID KEY
-               MOVE "ENCONTRADO S/N? " TO WS-MSG-ERRO
-               DISPLAY SS-DADOS
+                   IF CLIENTE-INATIVO
+                       MOVE "REGISTRO JA INATIVO" TO WS-MSG-ERRO
+                   ELSE
+                       MOVE "ENCONTRADO S/N? " TO WS-MSG-ERRO
+                       DISPLAY SS-DADOS
+                   END-IF
                END-READ.
                    ACCEPT MOSTRA-ERRO.
-                   IF WS-TECLA EQUAL "S" AND CLIENTE-STATUS = 0
-                       DELETE CLIENTE
+                   IF WS-TECLA EQUAL "S" AND CLIENTE-STATUS = "00"
+                           AND CLIENTE-ATIVO
+                       MOVE CLIENTES-NOME TO WS-NOME-ANTES
+                       MOVE CLIENTES-EMAIL TO WS-EMAIL-ANTES
+                       SET CLIENTE-INATIVO TO TRUE
+                       REWRITE CLIENTES-REG
                        INVALID KEY
-                       MOVE "NAO EXCLUIDO" TO WS-MSG-ERRO
+                       PERFORM 9600-TRATA-STATUS-CLIENTE
+                       ACCEPT MOSTRA-ERRO
+                       NOT INVALID KEY
+                       MOVE "REGISTRO INATIVADO" TO WS-MSG-ERRO
                        ACCEPT MOSTRA-ERRO
-                       END-DELETE
+                       MOVE "EXCLUSAO" TO WS-LOG-OPERACAO
+                       PERFORM 9500-GRAVA-LOG
+                       END-REWRITE
                    END-IF.
+
+       8500-REATIVAR.
+           MOVE "MODULO - REATIVACAO" TO WS-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-REGISTRO.
+           ACCEPT CHAVE.
+               READ CLIENTE
+               INVALID KEY
+               PERFORM 9600-TRATA-STATUS-CLIENTE
+               NOT INVALID KEY
+                   IF CLIENTE-ATIVO
+                       MOVE "REGISTRO JA ATIVO" TO WS-MSG-ERRO
+                       DISPLAY SS-DADOS
+                   ELSE
+                       MOVE CLIENTES-NOME TO WS-NOME-ANTES
+                       MOVE CLIENTES-EMAIL TO WS-EMAIL-ANTES
+                       SET CLIENTE-ATIVO TO TRUE
+                       REWRITE CLIENTES-REG
+                       INVALID KEY
+                       PERFORM 9600-TRATA-STATUS-CLIENTE
+                       NOT INVALID KEY
+                       MOVE "REGISTRO REATIVADO" TO WS-MSG-ERRO
+                       MOVE "REATIVACAO" TO WS-LOG-OPERACAO
+                       PERFORM 9500-GRAVA-LOG
+                       END-REWRITE
+                       DISPLAY SS-DADOS
+                   END-IF
+               END-READ.
+               ACCEPT MOSTRA-ERRO.
        9000-RELATORIOTELA.
            MOVE "MODULO - RELATORIO" TO WS-MODULO.
            DISPLAY TELA.
+           PERFORM 9050-SELECIONA-FILTRO.
+           PERFORM 9060-POSICIONA-CLIENTE.
 
-           MOVE 12345 TO CLIENTES-FONE.
-           START CLIENTE KEY EQUAL CLIENTES-FONE.
-           READ CLIENTE
-               INVALID KEY
-                MOVE "NENHUM REGISTRO ENCONTRADO" TO WS-MSG-ERRO
-               NOT INVALID KEY
-                DISPLAY "    RELATORIO CLIENTES    "
-                DISPLAY "=========================="
-                PERFORM UNTIL CLIENTE-STATUS EQUAL 10
-                ADD 1 TO WS-QTDREGISTROS
-                   DISPLAY CLIENTES-FONE " "
-                        CLIENTES-NOME " "
-                        CLIENTES-EMAIL
-                   READ CLIENTE NEXT
-
-                ADD 1 TO WS-CONTADOR
-                IF WS-CONTADOR GREATER 5
-                    MOVE "PRESSIONE ALGUMA TECLA" TO WS-MSG-ERRO
-                    ACCEPT MOSTRA-ERRO
-                    MOVE "MODULO - RELATORIO" TO WS-MODULO
-                    DISPLAY TELA
-                    DISPLAY "    RELATORIO CLIENTES    "
-                    DISPLAY "=========================="
-                    MOVE 0 TO WS-CONTADOR
-                END-IF
-                END-PERFORM
+           MOVE 0 TO WS-QTDREGISTROS.
+           MOVE 0 TO WS-QTDATIVOS.
+           MOVE 0 TO WS-QTDINATIVOS.
+           MOVE 0 TO WS-PAGINA.
+           MOVE 0 TO WS-LINHAS-PAGINA.
+           MOVE "N" TO WS-ERRO-LEITURA.
+           MOVE "S" TO WS-CONTINUA-LEITURA.
+           READ CLIENTE NEXT
+               AT END MOVE "N" TO WS-CONTINUA-LEITURA
            END-READ.
-               MOVE "REGISTROS LIDOS " TO WS-MSG-ERRO.
-               MOVE WS-QTDREGISTROS TO WS-MSG-ERRO(16:05).
-               ACCEPT MOSTRA-ERRO.
+           IF CLIENTE-STATUS NOT EQUAL "00" AND
+              CLIENTE-STATUS NOT EQUAL "10"
+               PERFORM 9600-TRATA-STATUS-CLIENTE
+               MOVE "N" TO WS-CONTINUA-LEITURA
+               MOVE "S" TO WS-ERRO-LEITURA
+           END-IF.
 
+           IF ERRO-LEITURA
+               ACCEPT MOSTRA-ERRO
+           ELSE
+               IF NOT CONTINUA-LEITURA
+                   MOVE "NENHUM REGISTRO ENCONTRADO" TO WS-MSG-ERRO
+                   ACCEPT MOSTRA-ERRO
+               ELSE
+                   PERFORM 9010-CABECALHO-TELA
+                   PERFORM UNTIL PARA-LEITURA
+                           OR CLIENTE-STATUS EQUAL "10"
+                       PERFORM 9070-VERIFICA-FILTRO
+                       IF REG-FORA-FILTRO
+                           MOVE "N" TO WS-CONTINUA-LEITURA
+                       ELSE
+                           ADD 1 TO WS-QTDREGISTROS
+                           IF CLIENTE-ATIVO
+                               ADD 1 TO WS-QTDATIVOS
+                           ELSE
+                               ADD 1 TO WS-QTDINATIVOS
+                           END-IF
+                           ADD 1 TO WS-LINHAS-PAGINA
+                           DISPLAY CLIENTES-FONE " "
+                                CLIENTES-NOME " "
+                                CLIENTES-EMAIL " "
+                                CLIENTES-STATUS-REG
+                           IF WS-LINHAS-PAGINA GREATER 5
+                               MOVE "PRESSIONE ALGUMA TECLA" TO
+                                   WS-MSG-ERRO
+                               ACCEPT MOSTRA-ERRO
+                               PERFORM 9010-CABECALHO-TELA
+                           END-IF
+                           READ CLIENTE NEXT
+                               AT END MOVE "N" TO WS-CONTINUA-LEITURA
+                           END-READ
+                           IF CLIENTE-STATUS NOT EQUAL "00" AND
+                              CLIENTE-STATUS NOT EQUAL "10"
+                               PERFORM 9600-TRATA-STATUS-CLIENTE
+                               MOVE "N" TO WS-CONTINUA-LEITURA
+                               MOVE "S" TO WS-ERRO-LEITURA
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   IF ERRO-LEITURA
+                       ACCEPT MOSTRA-ERRO
+                   ELSE
+                       MOVE "A:" TO WS-MSG-ERRO(1:2)
+                       MOVE WS-QTDATIVOS TO WS-MSG-ERRO(3:05)
+                       MOVE " I:" TO WS-MSG-ERRO(8:3)
+                       MOVE WS-QTDINATIVOS TO WS-MSG-ERRO(11:05)
+                       ACCEPT MOSTRA-ERRO
+                   END-IF
+               END-IF
+           END-IF.
 
+       9010-CABECALHO-TELA.
+           ADD 1 TO WS-PAGINA.
+           MOVE 0 TO WS-LINHAS-PAGINA.
+           MOVE "MODULO - RELATORIO" TO WS-MODULO.
+           DISPLAY TELA.
+           DISPLAY "    RELATORIO CLIENTES          PAGINA: " WS-PAGINA.
+           DISPLAY "================================================".
 
        9100-RELATORIODISCO.
-
-
            MOVE "MODULO - RELATORIO" TO WS-MODULO.
            DISPLAY TELA.
+           PERFORM 9130-LE-CHECKPOINT.
+           IF TEM-CHECKPOINT
+               MOVE "RETOMAR DO PONTO DE CONTROLE? (S/N)" TO
+                   WS-MSG-ERRO
+               ACCEPT MOSTRA-ERRO
+           ELSE
+               MOVE "N" TO WS-TECLA
+           END-IF.
 
-           MOVE 12345 TO CLIENTES-FONE.
-           START CLIENTE KEY EQUAL CLIENTES-FONE.
-           READ CLIENTE
-               INVALID KEY
-                MOVE "NENHUM REGISTRO ENCONTRADO" TO WS-MSG-ERRO
-               NOT INVALID KEY
-                OPEN OUTPUT RELATO
-                   PERFORM UNTIL CLIENTE-STATUS EQUAL 10
+           IF NOT (TEM-CHECKPOINT AND WS-TECLA EQUAL "S")
+               PERFORM 9050-SELECIONA-FILTRO
+           END-IF.
+
+           MOVE 0 TO WS-LINHAS-PAGINA.
+           MOVE 0 TO WS-CONTADOR-CKPT.
+           MOVE "N" TO WS-ERRO-LEITURA.
+
+           IF TEM-CHECKPOINT AND WS-TECLA EQUAL "S"
+               MOVE WS-CKPT-PAGINA TO WS-PAGINA
+               EVALUATE WS-FILTRO-TIPO
+                   WHEN "2"
+                       PERFORM 9160-REPOSICIONA-NOME
+                   WHEN OTHER
+                       MOVE WS-CKPT-FONE TO CLIENTES-FONE
+                       START CLIENTE KEY IS GREATER THAN CLIENTE-CHAVE
+                           INVALID KEY CONTINUE
+                       END-START
+               END-EVALUATE
+           ELSE
+               MOVE 0 TO WS-PAGINA
+               MOVE 0 TO WS-QTDREGISTROS
+               MOVE 0 TO WS-QTDATIVOS
+               MOVE 0 TO WS-QTDINATIVOS
+               PERFORM 9060-POSICIONA-CLIENTE
+           END-IF.
+
+           IF NOT ERRO-LEITURA
+               MOVE "S" TO WS-CONTINUA-LEITURA
+               READ CLIENTE NEXT
+                   AT END MOVE "N" TO WS-CONTINUA-LEITURA
+               END-READ
+               IF CLIENTE-STATUS NOT EQUAL "00" AND
+                  CLIENTE-STATUS NOT EQUAL "10"
+                   PERFORM 9600-TRATA-STATUS-CLIENTE
+                   MOVE "N" TO WS-CONTINUA-LEITURA
+                   MOVE "S" TO WS-ERRO-LEITURA
+               END-IF
+           END-IF.
+
+           MOVE "N" TO WS-RELATOCSV-ERRO.
+
+           IF ERRO-LEITURA
+               ACCEPT MOSTRA-ERRO
+           ELSE
+           IF NOT CONTINUA-LEITURA
+               MOVE "NENHUM REGISTRO ENCONTRADO" TO WS-MSG-ERRO
+               ACCEPT MOSTRA-ERRO
+           ELSE
+               IF TEM-CHECKPOINT AND WS-TECLA EQUAL "S"
+                   OPEN EXTEND RELATO
+                   OPEN EXTEND RELATOCSV
+                   IF RELATOCSV-STATUS NOT EQUAL "00"
+                       MOVE "S" TO WS-RELATOCSV-ERRO
+                   END-IF
+               ELSE
+                   OPEN OUTPUT RELATO
+                   OPEN OUTPUT RELATOCSV
+                   IF RELATOCSV-STATUS NOT EQUAL "00"
+                       MOVE "S" TO WS-RELATOCSV-ERRO
+                   END-IF
+                   PERFORM 9110-CABECALHO-DISCO
+                   MOVE "NOME,EMAIL,FONE" TO RELATOCSV-DADOS
+                   WRITE RELATOCSV-REG
+                   IF RELATOCSV-STATUS NOT EQUAL "00"
+                       MOVE "S" TO WS-RELATOCSV-ERRO
+                   END-IF
+               END-IF
+               PERFORM UNTIL PARA-LEITURA OR CLIENTE-STATUS EQUAL "10"
+                   PERFORM 9070-VERIFICA-FILTRO
+                   IF REG-FORA-FILTRO
+                       MOVE "N" TO WS-CONTINUA-LEITURA
+                   ELSE
                        ADD 1 TO WS-QTDREGISTROS
+                       IF CLIENTE-ATIVO
+                           ADD 1 TO WS-QTDATIVOS
+                       ELSE
+                           ADD 1 TO WS-QTDINATIVOS
+                       END-IF
+                       ADD 1 TO WS-LINHAS-PAGINA
                        MOVE CLIENTES-REG TO RELATO-REG
                        WRITE RELATO-REG
+                       PERFORM 9120-GRAVA-CSV
+                       ADD 1 TO WS-CONTADOR-CKPT
+                       IF WS-CONTADOR-CKPT GREATER 10
+                           PERFORM 9140-GRAVA-CHECKPOINT
+                           MOVE 0 TO WS-CONTADOR-CKPT
+                       END-IF
+                       IF WS-LINHAS-PAGINA GREATER 20
+                           PERFORM 9110-CABECALHO-DISCO
+                       END-IF
                        READ CLIENTE NEXT
-                   END-PERFORM
-                   MOVE "REGISTROS LIDOS " TO RELATO-REG
-                   MOVE WS-QTDREGISTROS TO RELATO-REG(16:05)
+                           AT END MOVE "N" TO WS-CONTINUA-LEITURA
+                       END-READ
+                       IF CLIENTE-STATUS NOT EQUAL "00" AND
+                          CLIENTE-STATUS NOT EQUAL "10"
+                           PERFORM 9600-TRATA-STATUS-CLIENTE
+                           MOVE "N" TO WS-CONTINUA-LEITURA
+                           MOVE "S" TO WS-ERRO-LEITURA
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF ERRO-LEITURA
+                   CLOSE RELATO
+                   CLOSE RELATOCSV
+                   ACCEPT MOSTRA-ERRO
+               ELSE
+                   MOVE SPACES TO RELATO-REG
                    WRITE RELATO-REG
-                CLOSE RELATO
-           END-READ.
-               MOVE "REGISTROS LIDOS " TO WS-MSG-ERRO.
-               MOVE WS-QTDREGISTROS TO WS-MSG-ERRO(16:05).
-               ACCEPT MOSTRA-ERRO.
+                   MOVE "TOTAL DE REGISTROS (CONTROLE):" TO
+                       RELATO-DADOS(1:30)
+                   MOVE WS-QTDREGISTROS TO RELATO-DADOS(31:05)
+                   WRITE RELATO-REG
+                   MOVE SPACES TO RELATO-REG
+                   MOVE "TOTAL DE REGISTROS ATIVOS:    " TO
+                       RELATO-DADOS(1:30)
+                   MOVE WS-QTDATIVOS TO RELATO-DADOS(31:05)
+                   WRITE RELATO-REG
+                   MOVE SPACES TO RELATO-REG
+                   MOVE "TOTAL DE REGISTROS INATIVOS:  " TO
+                       RELATO-DADOS(1:30)
+                   MOVE WS-QTDINATIVOS TO RELATO-DADOS(31:05)
+                   WRITE RELATO-REG
+                   MOVE SPACES TO RELATO-REG
+                   MOVE "FILTRO:" TO RELATO-DADOS(1:7)
+                   MOVE WS-FILTRO-TIPO TO RELATO-DADOS(9:1)
+                   WRITE RELATO-REG
+                   CLOSE RELATO
+                   CLOSE RELATOCSV
+                   PERFORM 9150-APAGA-CHECKPOINT
+                   IF WS-RELATOCSV-ERRO EQUAL "S"
+                       MOVE "ERRO AO GRAVAR RELATO.CSV" TO WS-MSG-ERRO
+                       ACCEPT MOSTRA-ERRO
+                   END-IF
+                   MOVE "REGISTROS LIDOS " TO WS-MSG-ERRO
+                   MOVE WS-QTDREGISTROS TO WS-MSG-ERRO(16:05)
+                   ACCEPT MOSTRA-ERRO
+               END-IF
+           END-IF
+           END-IF.
+
+       9120-GRAVA-CSV.
+           MOVE SPACES TO RELATOCSV-DADOS.
+           MOVE 0 TO WS-VIRGULA-CONT.
+           INSPECT CLIENTES-NOME TALLYING WS-VIRGULA-CONT
+               FOR ALL ",".
+           PERFORM VARYING WS-TAM-NOME-CSV FROM 30 BY -1
+               UNTIL WS-TAM-NOME-CSV EQUAL 0
+                  OR CLIENTES-NOME(WS-TAM-NOME-CSV:1) NOT EQUAL SPACE
+           END-PERFORM.
+           IF WS-TAM-NOME-CSV EQUAL 0
+               MOVE 1 TO WS-TAM-NOME-CSV
+           END-IF.
+           PERFORM VARYING WS-TAM-EMAIL-CSV FROM 40 BY -1
+               UNTIL WS-TAM-EMAIL-CSV EQUAL 0
+                  OR CLIENTES-EMAIL(WS-TAM-EMAIL-CSV:1) NOT EQUAL SPACE
+           END-PERFORM.
+           IF WS-TAM-EMAIL-CSV EQUAL 0
+               MOVE 1 TO WS-TAM-EMAIL-CSV
+           END-IF.
+           IF WS-VIRGULA-CONT GREATER 0
+               STRING '"' DELIMITED BY SIZE
+                      CLIENTES-NOME(1:WS-TAM-NOME-CSV)
+                          DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      CLIENTES-EMAIL(1:WS-TAM-EMAIL-CSV)
+                          DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      CLIENTES-FONE DELIMITED BY SIZE
+                   INTO RELATOCSV-DADOS
+           ELSE
+               STRING CLIENTES-NOME(1:WS-TAM-NOME-CSV)
+                          DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      CLIENTES-EMAIL(1:WS-TAM-EMAIL-CSV)
+                          DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      CLIENTES-FONE DELIMITED BY SIZE
+                   INTO RELATOCSV-DADOS
+           END-IF.
+           WRITE RELATOCSV-REG.
+           IF RELATOCSV-STATUS NOT EQUAL "00"
+               MOVE "S" TO WS-RELATOCSV-ERRO
+           END-IF.
+
+       9110-CABECALHO-DISCO.
+           ADD 1 TO WS-PAGINA.
+           MOVE 0 TO WS-LINHAS-PAGINA.
+           MOVE SPACES TO RELATO-REG.
+           MOVE "RELATORIO DE CLIENTES" TO RELATO-DADOS(1:21).
+           MOVE "PAGINA:" TO RELATO-DADOS(60:07).
+           MOVE WS-PAGINA TO RELATO-DADOS(68:03).
+           WRITE RELATO-REG.
+           MOVE "=============================================="
+               TO RELATO-REG.
+           WRITE RELATO-REG.
+
+       9050-SELECIONA-FILTRO.
+           MOVE "3" TO WS-FILTRO-TIPO.
+           MOVE 0 TO WS-FONE-INI.
+           MOVE 999999999 TO WS-FONE-FIM.
+           MOVE SPACES TO WS-NOME-INI.
+           MOVE 0 TO WS-TAM-NOME-INI.
+           DISPLAY TELA-FILTRO.
+           ACCEPT TELA-FILTRO.
+           EVALUATE WS-FILTRO-TIPO
+               WHEN "1"
+                   DISPLAY TELA-FAIXA-FONE
+                   ACCEPT TELA-FAIXA-FONE
+               WHEN "2"
+                   DISPLAY TELA-NOME-INICIAL
+                   ACCEPT TELA-NOME-INICIAL
+                   PERFORM VARYING WS-TAM-NOME-INI FROM 30 BY -1
+                       UNTIL WS-TAM-NOME-INI EQUAL 0
+                          OR WS-NOME-INI(WS-TAM-NOME-INI:1)
+                             NOT EQUAL SPACE
+                   END-PERFORM
+                   IF WS-TAM-NOME-INI EQUAL 0
+                       MOVE "3" TO WS-FILTRO-TIPO
+                       MOVE "NOME EM BRANCO - RELATORIO COMPLETO" TO
+                           WS-MSG-ERRO
+                       ACCEPT MOSTRA-ERRO
+                   END-IF
+               WHEN OTHER
+                   MOVE "3" TO WS-FILTRO-TIPO
+           END-EVALUATE.
+
+       9060-POSICIONA-CLIENTE.
+           EVALUATE WS-FILTRO-TIPO
+               WHEN "1"
+                   MOVE WS-FONE-INI TO CLIENTES-FONE
+                   START CLIENTE KEY IS GREATER THAN OR EQUAL
+                       CLIENTE-CHAVE
+                       INVALID KEY CONTINUE
+                   END-START
+               WHEN "2"
+                   MOVE WS-NOME-INI TO CLIENTES-NOME
+                   START CLIENTE KEY IS GREATER THAN OR EQUAL
+                       CLIENTES-NOME
+                       INVALID KEY CONTINUE
+                   END-START
+               WHEN OTHER
+                   MOVE 0 TO CLIENTES-FONE
+                   START CLIENTE KEY IS GREATER THAN OR EQUAL
+                       CLIENTE-CHAVE
+                       INVALID KEY CONTINUE
+                   END-START
+           END-EVALUATE.
+
+       9070-VERIFICA-FILTRO.
+           EVALUATE WS-FILTRO-TIPO
+               WHEN "1"
+                   IF CLIENTES-FONE GREATER WS-FONE-FIM
+                       MOVE "N" TO WS-REG-OK
+                   ELSE
+                       MOVE "S" TO WS-REG-OK
+                   END-IF
+               WHEN "2"
+                   IF WS-TAM-NOME-INI GREATER 0 AND
+                      CLIENTES-NOME(1:WS-TAM-NOME-INI) EQUAL
+                      WS-NOME-INI(1:WS-TAM-NOME-INI)
+                       MOVE "S" TO WS-REG-OK
+                   ELSE
+                       MOVE "N" TO WS-REG-OK
+                   END-IF
+               WHEN OTHER
+                   MOVE "S" TO WS-REG-OK
+           END-EVALUATE.
+
+       9500-GRAVA-LOG.
+           MOVE CLIENTES-FONE TO LOG-FONE.
+           MOVE WS-LOG-OPERACAO TO LOG-OPERACAO.
+           MOVE WS-NOME-ANTES TO LOG-NOME-ANTES.
+           MOVE WS-EMAIL-ANTES TO LOG-EMAIL-ANTES.
+           MOVE CLIENTES-NOME TO LOG-NOME-DEPOIS.
+           MOVE CLIENTES-EMAIL TO LOG-EMAIL-DEPOIS.
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT LOG-HORA FROM TIME.
+           WRITE LOG-REG.
+           IF LOG-STATUS NOT EQUAL "00"
+               MOVE "FALHA AO GRAVAR LOG DE AUDITORIA" TO WS-MSG-ERRO
+               ACCEPT MOSTRA-ERRO
+           END-IF.
+
+       9600-TRATA-STATUS-CLIENTE.
+           EVALUATE CLIENTE-STATUS
+               WHEN "21"
+                   MOVE "SEQUENCIA DE CHAVE INVALIDA" TO WS-MSG-ERRO
+               WHEN "22"
+                   MOVE "CHAVE JA EXISTE" TO WS-MSG-ERRO
+               WHEN "23"
+                   MOVE "REGISTRO NAO ENCONTRADO" TO WS-MSG-ERRO
+               WHEN "24"
+                   MOVE "ARQUIVO CHEIO OU SEM ESPACO" TO WS-MSG-ERRO
+               WHEN "51"
+                   MOVE "REGISTRO TRAVADO POR OUTRA SESSAO"
+                       TO WS-MSG-ERRO
+               WHEN "91"
+                   MOVE "ARQUIVO INDISPONIVEL" TO WS-MSG-ERRO
+               WHEN OTHER
+                   MOVE "ERRO DE E/S NO ARQUIVO CLIENTE"
+                       TO WS-MSG-ERRO
+           END-EVALUATE.
+
+       9700-CONFERENCIA-DIARIA.
+           MOVE "MODULO - CONFERENCIA DIARIA" TO WS-MODULO.
+           DISPLAY TELA.
+           MOVE 0 TO WS-QTD-RELATO.
+           MOVE 0 TO WS-QTD-RECONTAGEM.
+           MOVE 0 TO WS-ACHOU-CONTROLE.
+           MOVE "N" TO WS-FIM-RELATO.
+           MOVE "3" TO WS-FILTRO-RELATO.
+
+           OPEN INPUT RELATO.
+           IF RELATO-STATUS NOT EQUAL "00"
+               MOVE "RELATORIO EM DISCO NAO ENCONTRADO" TO WS-MSG-ERRO
+               ACCEPT MOSTRA-ERRO
+           ELSE
+               PERFORM UNTIL FIM-RELATO
+                   READ RELATO
+                       AT END
+                           MOVE "S" TO WS-FIM-RELATO
+                       NOT AT END
+                           IF RELATO-DADOS(1:30) EQUAL
+                                   "TOTAL DE REGISTROS (CONTROLE):"
+                               MOVE RELATO-DADOS(31:05) TO WS-QTD-RELATO
+                               MOVE 1 TO WS-ACHOU-CONTROLE
+                           END-IF
+                           IF RELATO-DADOS(1:7) EQUAL "FILTRO:"
+                               MOVE RELATO-DADOS(9:1)
+                                   TO WS-FILTRO-RELATO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RELATO
+
+               IF NOT ACHOU-CONTROLE
+                   MOVE "RELATORIO SEM LINHA DE CONTROLE" TO
+                       WS-MSG-ERRO
+                   ACCEPT MOSTRA-ERRO
+               ELSE
+                   IF WS-FILTRO-RELATO NOT EQUAL "3"
+                       MOVE "FILTRADO - CONFERENCIA N/A" TO WS-MSG-ERRO
+                       ACCEPT MOSTRA-ERRO
+                   ELSE
+                       MOVE "N" TO WS-ERRO-LEITURA
+                       MOVE 0 TO CLIENTES-FONE
+                       START CLIENTE KEY IS GREATER THAN OR EQUAL
+                           CLIENTE-CHAVE
+                           INVALID KEY CONTINUE
+                       END-START
+                       MOVE "S" TO WS-CONTINUA-LEITURA
+                       READ CLIENTE NEXT
+                           AT END MOVE "N" TO WS-CONTINUA-LEITURA
+                       END-READ
+                       IF CLIENTE-STATUS NOT EQUAL "00" AND
+                          CLIENTE-STATUS NOT EQUAL "10"
+                           PERFORM 9600-TRATA-STATUS-CLIENTE
+                           MOVE "N" TO WS-CONTINUA-LEITURA
+                           MOVE "S" TO WS-ERRO-LEITURA
+                       END-IF
+                       PERFORM UNTIL PARA-LEITURA
+                               OR CLIENTE-STATUS EQUAL "10"
+                           ADD 1 TO WS-QTD-RECONTAGEM
+                           READ CLIENTE NEXT
+                               AT END MOVE "N" TO WS-CONTINUA-LEITURA
+                           END-READ
+                           IF CLIENTE-STATUS NOT EQUAL "00" AND
+                              CLIENTE-STATUS NOT EQUAL "10"
+                               PERFORM 9600-TRATA-STATUS-CLIENTE
+                               MOVE "N" TO WS-CONTINUA-LEITURA
+                               MOVE "S" TO WS-ERRO-LEITURA
+                           END-IF
+                       END-PERFORM
+
+                       IF ERRO-LEITURA
+                           ACCEPT MOSTRA-ERRO
+                       ELSE
+                           IF WS-QTD-RELATO EQUAL WS-QTD-RECONTAGEM
+                               MOVE "CONFERENCIA OK - TOTAIS IGUAIS" TO
+                                   WS-MSG-ERRO
+                           ELSE
+                               MOVE "DIVERGENCIA NA CONFERENCIA!" TO
+                                   WS-MSG-ERRO
+                           END-IF
+                           ACCEPT MOSTRA-ERRO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       9130-LE-CHECKPOINT.
+           MOVE "N" TO WS-TEM-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-FONE.
+           OPEN INPUT CHECKPT.
+           IF CKPT-STATUS EQUAL "00"
+               READ CHECKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "S" TO WS-TEM-CHECKPOINT
+                       MOVE CKPT-FONE TO WS-CKPT-FONE
+                       MOVE CKPT-QTDREG TO WS-QTDREGISTROS
+                       MOVE CKPT-QTDATIVOS TO WS-QTDATIVOS
+                       MOVE CKPT-QTDINATIVOS TO WS-QTDINATIVOS
+                       MOVE CKPT-PAGINA TO WS-CKPT-PAGINA
+                       MOVE CKPT-FILTRO-TIPO TO WS-FILTRO-TIPO
+                       MOVE CKPT-FONE-INI TO WS-FONE-INI
+                       MOVE CKPT-FONE-FIM TO WS-FONE-FIM
+                       MOVE CKPT-NOME-INI TO WS-NOME-INI
+                       MOVE CKPT-TAM-NOME-INI TO WS-TAM-NOME-INI
+                       MOVE CKPT-NOME-ULTIMO TO WS-CKPT-NOME-ULTIMO
+               END-READ
+               CLOSE CHECKPT
+           END-IF.
+
+       9140-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPT.
+           MOVE CLIENTES-FONE TO CKPT-FONE.
+           MOVE WS-QTDREGISTROS TO CKPT-QTDREG.
+           MOVE WS-QTDATIVOS TO CKPT-QTDATIVOS.
+           MOVE WS-QTDINATIVOS TO CKPT-QTDINATIVOS.
+           MOVE WS-PAGINA TO CKPT-PAGINA.
+           MOVE WS-FILTRO-TIPO TO CKPT-FILTRO-TIPO.
+           MOVE WS-FONE-INI TO CKPT-FONE-INI.
+           MOVE WS-FONE-FIM TO CKPT-FONE-FIM.
+           MOVE WS-NOME-INI TO CKPT-NOME-INI.
+           MOVE WS-TAM-NOME-INI TO CKPT-TAM-NOME-INI.
+           MOVE CLIENTES-NOME TO CKPT-NOME-ULTIMO.
+           WRITE CKPT-REG.
+           CLOSE CHECKPT.
+
+       9150-APAGA-CHECKPOINT.
+           OPEN OUTPUT CHECKPT.
+           CLOSE CHECKPT.
+
+       9160-REPOSICIONA-NOME.
+           MOVE WS-CKPT-NOME-ULTIMO TO CLIENTES-NOME.
+           START CLIENTE KEY IS EQUAL TO CLIENTES-NOME
+               INVALID KEY
+                   START CLIENTE KEY IS GREATER THAN OR EQUAL
+                       CLIENTES-NOME
+                       INVALID KEY CONTINUE
+                   END-START
+           END-START.
+           MOVE "S" TO WS-CONTINUA-LEITURA.
+           PERFORM UNTIL CLIENTES-FONE EQUAL WS-CKPT-FONE
+                   OR NOT CONTINUA-LEITURA
+                   OR ERRO-LEITURA
+               READ CLIENTE NEXT
+                   AT END MOVE "N" TO WS-CONTINUA-LEITURA
+               END-READ
+               IF CLIENTE-STATUS NOT EQUAL "00" AND
+                  CLIENTE-STATUS NOT EQUAL "10"
+                   PERFORM 9600-TRATA-STATUS-CLIENTE
+                   MOVE "N" TO WS-CONTINUA-LEITURA
+                   MOVE "S" TO WS-ERRO-LEITURA
+               END-IF
+           END-PERFORM.
 
        END PROGRAM CLIENTES.
